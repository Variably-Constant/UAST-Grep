@@ -34,6 +34,26 @@
                ALTERNATE RECORD KEY IS IDX-ALT-KEY
                    WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
+      *
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPNT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+      *
+           SELECT LOOKUP-FILE ASSIGN TO 'LOOKUP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOKUP-STATUS.
+      *
+           SELECT ERROR-FILE ASSIGN TO 'ERRORLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+      *
+           SELECT REPORT-FILE ASSIGN TO 'CTLRPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *
+           SELECT REJECT-FILE ASSIGN TO 'REJECT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -42,6 +62,17 @@
            BLOCK CONTAINS 0 RECORDS
            RECORD CONTAINS 80 CHARACTERS.
        01  INPUT-RECORD                    PIC X(80).
+       01  DETAIL-RECORD REDEFINES INPUT-RECORD.
+           05  DT-REC-TYPE                 PIC X(01).
+           05  DT-KEY                      PIC 9(08).
+           05  DT-AMOUNT                   PIC X(10).
+           05  DT-REF-CODE                 PIC X(20).
+           05  FILLER                      PIC X(41).
+       01  TRAILER-RECORD REDEFINES INPUT-RECORD.
+           05  TR-REC-TYPE                 PIC X(01).
+           05  TR-EXPECTED-COUNT           PIC 9(08).
+           05  TR-HASH-TOTAL               PIC S9(12)V99.
+           05  FILLER                      PIC X(57).
       *
        FD  OUTPUT-FILE
            RECORDING MODE IS F.
@@ -52,6 +83,47 @@
            05  IDX-KEY                     PIC 9(8).
            05  IDX-ALT-KEY                 PIC X(20).
            05  IDX-DATA                    PIC X(52).
+      *
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CP-RECORD-COUNT             PIC 9(8).
+           05  CP-TOTAL-AMOUNT             PIC S9(12)V99.
+           05  CP-DEBIT-TOTAL              PIC 9(12)V99.
+           05  CP-CREDIT-TOTAL             PIC 9(12)V99.
+           05  CP-HEADER-COUNT             PIC 9(8).
+           05  CP-DETAIL-COUNT             PIC 9(8).
+           05  CP-TRAILER-COUNT            PIC 9(8).
+           05  CP-OTHER-COUNT              PIC 9(8).
+           05  CP-REJECT-COUNT             PIC 9(8).
+           05  CP-ERROR-COUNT              PIC 9(4).
+           05  FILLER                      PIC X(10).
+      *
+       FD  LOOKUP-FILE
+           RECORDING MODE IS F.
+       01  LOOKUP-RECORD.
+           05  LU-CODE                     PIC X(3).
+           05  LU-DESC                     PIC X(30).
+      *
+       FD  ERROR-FILE
+           RECORDING MODE IS F.
+       01  ERROR-RECORD.
+           05  ERR-RECORD-COUNT            PIC 9(8).
+           05  ERR-INPUT-IMAGE             PIC X(80).
+           05  ERR-MESSAGE                 PIC X(80).
+           05  ERR-DATE                    PIC 9(8).
+           05  ERR-TIME                    PIC 9(6).
+      *
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                   PIC X(80).
+      *
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05  REJ-RECORD-COUNT            PIC 9(8).
+           05  REJ-INPUT-IMAGE             PIC X(80).
+           05  REJ-REASON                  PIC X(40).
       *
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
@@ -70,12 +142,32 @@
                88  WS-FILE-OK              VALUE '00'.
                88  WS-FILE-EOF             VALUE '10'.
                88  WS-FILE-NOT-FOUND       VALUE '35'.
+           05  WS-CHECKPOINT-STATUS        PIC XX VALUE SPACES.
+               88  WS-CHECKPOINT-OK        VALUE '00'.
+               88  WS-CHECKPOINT-EOF       VALUE '10'.
+               88  WS-CHECKPOINT-NOT-FOUND VALUE '35'.
+           05  WS-LOOKUP-STATUS            PIC XX VALUE SPACES.
+               88  WS-LOOKUP-OK            VALUE '00'.
+               88  WS-LOOKUP-EOF           VALUE '10'.
+               88  WS-LOOKUP-NOT-FOUND     VALUE '35'.
+           05  WS-ERROR-FILE-STATUS        PIC XX VALUE SPACES.
+               88  WS-ERROR-FILE-OK        VALUE '00'.
+           05  WS-REPORT-STATUS            PIC XX VALUE SPACES.
+               88  WS-REPORT-OK            VALUE '00'.
+           05  WS-REJECT-STATUS            PIC XX VALUE SPACES.
+               88  WS-REJECT-OK            VALUE '00'.
            05  WS-PROCESSING-FLAG          PIC 9 VALUE 0.
                88  WS-CONTINUE             VALUE 0.
                88  WS-STOP                 VALUE 1.
            05  WS-ERROR-FLAG               PIC 9 VALUE 0.
                88  WS-NO-ERROR             VALUE 0.
                88  WS-ERROR-OCCURRED       VALUE 1.
+           05  WS-SKIP-FLAG                PIC 9 VALUE 0.
+               88  WS-SKIP-RECORD          VALUE 1.
+               88  WS-NO-SKIP-RECORD       VALUE 0.
+           05  WS-SKIP-WRITE-FLAG          PIC 9 VALUE 0.
+               88  WS-SKIP-WRITE           VALUE 1.
+               88  WS-NO-SKIP-WRITE        VALUE 0.
       *
       *----------------------------------------------------------------*
       * Counters and Accumulators
@@ -83,8 +175,32 @@
        01  WS-COUNTERS.
            05  WS-RECORD-COUNT             PIC 9(8) VALUE 0.
            05  WS-ERROR-COUNT              PIC 9(4) VALUE 0.
-           05  WS-TOTAL-AMOUNT             PIC 9(12)V99 VALUE 0.
+           05  WS-TOTAL-AMOUNT             PIC S9(12)V99 VALUE 0.
+           05  WS-DEBIT-TOTAL              PIC 9(12)V99 VALUE 0.
+           05  WS-CREDIT-TOTAL             PIC 9(12)V99 VALUE 0.
            05  WS-LOOP-INDEX               PIC 9(4) VALUE 0.
+           05  WS-CHECKPOINT-COUNT         PIC 9(8) VALUE 0.
+           05  WS-LOOKUP-COUNT             PIC 9(4) VALUE 0.
+           05  WS-HEADER-COUNT             PIC 9(8) VALUE 0.
+           05  WS-DETAIL-COUNT             PIC 9(8) VALUE 0.
+           05  WS-TRAILER-COUNT            PIC 9(8) VALUE 0.
+           05  WS-OTHER-COUNT              PIC 9(8) VALUE 0.
+           05  WS-REJECT-COUNT             PIC 9(8) VALUE 0.
+      *
+      *----------------------------------------------------------------*
+      * Run Parameters
+      *----------------------------------------------------------------*
+       01  WS-PARM-RECORD.
+           05  WS-PARM-RUN-MODE            PIC X(01) VALUE 'P'.
+               88  WS-PARM-VALIDATE-ONLY   VALUE 'V'.
+               88  WS-PARM-NORMAL-RUN      VALUE 'P'.
+           05  WS-PARM-PROCESS-HEADER      PIC X(01) VALUE 'Y'.
+               88  WS-PARM-SKIP-HEADER     VALUE 'N'.
+           05  WS-PARM-PROCESS-DETAIL      PIC X(01) VALUE 'Y'.
+               88  WS-PARM-SKIP-DETAIL     VALUE 'N'.
+           05  WS-PARM-PROCESS-TRAILER     PIC X(01) VALUE 'Y'.
+               88  WS-PARM-SKIP-TRAILER    VALUE 'N'.
+           05  FILLER                      PIC X(76).
       *
       *----------------------------------------------------------------*
       * Working Variables
@@ -99,6 +215,7 @@
                10  WS-MINUTE               PIC 9(2).
                10  WS-SECOND               PIC 9(2).
            05  WS-TEMP-VALUE               PIC S9(9)V99 COMP-3.
+           05  WS-NUMVAL-CHECK              PIC 9(4).
            05  WS-RESULT                   PIC S9(15)V99.
            05  WS-MESSAGE                  PIC X(80).
       *
@@ -117,7 +234,8 @@
                    88  WS-ITEM-DELETED     VALUE 'D'.
       *
        01  WS-LOOKUP-TABLE.
-           05  WS-LOOKUP-ENTRY OCCURS 10 TIMES
+           05  WS-LOOKUP-ENTRY OCCURS 1 TO 200 TIMES
+               DEPENDING ON WS-LOOKUP-COUNT
                ASCENDING KEY IS WS-LOOKUP-CODE
                INDEXED BY WS-LOOKUP-IDX.
                10  WS-LOOKUP-CODE          PIC X(3).
@@ -151,9 +269,16 @@
            INITIALIZE WS-COUNTERS
            INITIALIZE WS-WORK-FIELDS
            PERFORM 1100-GET-CURRENT-DATE
+           PERFORM 1120-READ-PARAMETERS
+           PERFORM 1150-READ-CHECKPOINT
            PERFORM 1200-OPEN-FILES
+           PERFORM 1300-LOAD-LOOKUP-TABLE
            IF WS-FILE-OK
                DISPLAY 'Processing started: ' WS-CURRENT-DATE
+               IF WS-CHECKPOINT-COUNT > 0
+                   DISPLAY 'Resuming after checkpoint record: '
+                       WS-CHECKPOINT-COUNT
+               END-IF
            ELSE
                PERFORM 8000-FILE-ERROR
            END-IF.
@@ -161,19 +286,115 @@
        1100-GET-CURRENT-DATE.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME.
+      *
+       1120-READ-PARAMETERS.
+           ACCEPT WS-PARM-RECORD FROM SYSIN
+           IF WS-PARM-VALIDATE-ONLY
+               DISPLAY 'Run mode: VALIDATE-ONLY'
+           END-IF.
+      *
+       1150-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CP-RECORD-COUNT TO WS-CHECKPOINT-COUNT
+                       MOVE CP-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+                       MOVE CP-DEBIT-TOTAL TO WS-DEBIT-TOTAL
+                       MOVE CP-CREDIT-TOTAL TO WS-CREDIT-TOTAL
+                       MOVE CP-HEADER-COUNT TO WS-HEADER-COUNT
+                       MOVE CP-DETAIL-COUNT TO WS-DETAIL-COUNT
+                       MOVE CP-TRAILER-COUNT TO WS-TRAILER-COUNT
+                       MOVE CP-OTHER-COUNT TO WS-OTHER-COUNT
+                       MOVE CP-REJECT-COUNT TO WS-REJECT-COUNT
+                       MOVE CP-ERROR-COUNT TO WS-ERROR-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
       *
        1200-OPEN-FILES.
+           IF WS-CHECKPOINT-COUNT > 0
+               OPEN EXTEND ERROR-FILE
+           ELSE
+               OPEN OUTPUT ERROR-FILE
+           END-IF
+           IF NOT WS-ERROR-FILE-OK
+               DISPLAY 'ERROR: Error opening error log file - '
+                   WS-ERROR-FILE-STATUS
+           END-IF.
+      *
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+               MOVE 'Error opening report file' TO WS-MESSAGE
+               PERFORM 8100-DISPLAY-ERROR
+           END-IF.
+      *
+           IF WS-CHECKPOINT-COUNT > 0
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF NOT WS-REJECT-OK
+               MOVE 'Error opening reject file' TO WS-MESSAGE
+               PERFORM 8100-DISPLAY-ERROR
+           END-IF.
+      *
            OPEN INPUT INPUT-FILE
            IF NOT WS-FILE-OK
                MOVE 'Error opening input file' TO WS-MESSAGE
                PERFORM 8100-DISPLAY-ERROR
            END-IF.
       *
-           OPEN OUTPUT OUTPUT-FILE
+           IF NOT WS-PARM-VALIDATE-ONLY
+               IF WS-CHECKPOINT-COUNT > 0
+                   OPEN EXTEND OUTPUT-FILE
+               ELSE
+                   OPEN OUTPUT OUTPUT-FILE
+               END-IF
+               IF NOT WS-FILE-OK
+                   MOVE 'Error opening output file' TO WS-MESSAGE
+                   PERFORM 8100-DISPLAY-ERROR
+               END-IF
+           END-IF.
+      *
+           OPEN I-O INDEXED-FILE
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT INDEXED-FILE
+               CLOSE INDEXED-FILE
+               OPEN I-O INDEXED-FILE
+           END-IF
            IF NOT WS-FILE-OK
-               MOVE 'Error opening output file' TO WS-MESSAGE
+               MOVE 'Error opening indexed file' TO WS-MESSAGE
+               PERFORM 8100-DISPLAY-ERROR
+           END-IF.
+      *
+       1300-LOAD-LOOKUP-TABLE.
+           OPEN INPUT LOOKUP-FILE
+           IF WS-LOOKUP-OK
+               PERFORM 1310-READ-LOOKUP-RECORD
+                   UNTIL WS-LOOKUP-EOF OR WS-LOOKUP-COUNT = 200
+               IF NOT WS-LOOKUP-EOF
+                   MOVE 'Lookup file truncated at 200 entries' TO
+                       WS-MESSAGE
+                   PERFORM 8100-DISPLAY-ERROR
+               END-IF
+               CLOSE LOOKUP-FILE
+           ELSE
+               MOVE 'Error opening lookup file' TO WS-MESSAGE
                PERFORM 8100-DISPLAY-ERROR
            END-IF.
+      *
+       1310-READ-LOOKUP-RECORD.
+           READ LOOKUP-FILE INTO LOOKUP-RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-LOOKUP-COUNT
+                   MOVE LU-CODE TO WS-LOOKUP-CODE(WS-LOOKUP-COUNT)
+                   MOVE LU-DESC TO WS-LOOKUP-DESC(WS-LOOKUP-COUNT)
+           END-READ.
       *
       *----------------------------------------------------------------*
       * Main Processing
@@ -183,8 +404,18 @@
            PERFORM UNTIL WS-STOP OR WS-FILE-EOF
                PERFORM 2100-READ-RECORD
                IF WS-FILE-OK
-                   PERFORM 2200-PROCESS-RECORD
-                   PERFORM 2300-WRITE-RECORD
+                   IF WS-SKIP-RECORD
+                       CONTINUE
+                   ELSE
+                       PERFORM 2200-PROCESS-RECORD
+                       IF NOT WS-PARM-VALIDATE-ONLY
+                           AND NOT WS-PARM-SKIP-HEADER
+                           AND NOT WS-PARM-SKIP-DETAIL
+                           AND NOT WS-PARM-SKIP-TRAILER
+                           PERFORM 2400-UPDATE-CHECKPOINT
+                       END-IF
+                       PERFORM 2300-WRITE-RECORD
+                   END-IF
                END-IF
            END-PERFORM.
       *
@@ -193,32 +424,100 @@
                AT END SET WS-STOP TO TRUE
                NOT AT END
                    ADD 1 TO WS-RECORD-COUNT
+                   IF WS-RECORD-COUNT <= WS-CHECKPOINT-COUNT
+                       SET WS-SKIP-RECORD TO TRUE
+                   ELSE
+                       SET WS-NO-SKIP-RECORD TO TRUE
+                   END-IF
            END-READ.
       *
        2200-PROCESS-RECORD.
+           SET WS-NO-SKIP-WRITE TO TRUE
+           MOVE INPUT-RECORD TO OUTPUT-RECORD
            EVALUATE TRUE
                WHEN INPUT-RECORD(1:1) = 'H'
-                   PERFORM 2210-PROCESS-HEADER
+                   IF WS-PARM-SKIP-HEADER
+                       SET WS-SKIP-WRITE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-HEADER-COUNT
+                       PERFORM 2210-PROCESS-HEADER
+                   END-IF
                WHEN INPUT-RECORD(1:1) = 'D'
-                   PERFORM 2220-PROCESS-DETAIL
+                   IF WS-PARM-SKIP-DETAIL
+                       SET WS-SKIP-WRITE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-DETAIL-COUNT
+                       PERFORM 2220-PROCESS-DETAIL
+                   END-IF
                WHEN INPUT-RECORD(1:1) = 'T'
-                   PERFORM 2230-PROCESS-TRAILER
+                   IF WS-PARM-SKIP-TRAILER
+                       SET WS-SKIP-WRITE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-TRAILER-COUNT
+                       PERFORM 2230-PROCESS-TRAILER
+                   END-IF
                WHEN OTHER
+                   ADD 1 TO WS-OTHER-COUNT
                    PERFORM 2240-PROCESS-OTHER
            END-EVALUATE.
       *
        2210-PROCESS-HEADER.
-           MOVE INPUT-RECORD TO OUTPUT-RECORD
            DISPLAY 'Processing header record'.
       *
        2220-PROCESS-DETAIL.
-           COMPUTE WS-TEMP-VALUE = FUNCTION NUMVAL(INPUT-RECORD(10:10))
-           MULTIPLY WS-TEMP-VALUE BY 2 GIVING WS-RESULT
-           ADD WS-RESULT TO WS-TOTAL-AMOUNT
-           MOVE WS-RESULT TO OUTPUT-RECORD(50:15).
+           COMPUTE WS-NUMVAL-CHECK =
+               FUNCTION TEST-NUMVAL(INPUT-RECORD(10:10))
+           IF WS-NUMVAL-CHECK NOT = 0
+               PERFORM 2221-PROCESS-REJECT
+           ELSE
+               COMPUTE WS-TEMP-VALUE =
+                   FUNCTION NUMVAL(INPUT-RECORD(10:10))
+               MULTIPLY WS-TEMP-VALUE BY 2 GIVING WS-RESULT
+               ADD WS-RESULT TO WS-TOTAL-AMOUNT
+               IF WS-RESULT >= 0
+                   ADD WS-RESULT TO WS-DEBIT-TOTAL
+               ELSE
+                   SUBTRACT WS-RESULT FROM WS-CREDIT-TOTAL
+               END-IF
+               MOVE WS-RESULT TO OUTPUT-RECORD(50:15)
+               IF NOT WS-PARM-VALIDATE-ONLY
+                   PERFORM 2225-WRITE-INDEXED-MASTER
+               END-IF
+           END-IF.
+      *
+       2221-PROCESS-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-RECORD-COUNT TO REJ-RECORD-COUNT
+           MOVE INPUT-RECORD TO REJ-INPUT-IMAGE
+           MOVE 'Detail amount field is not numeric' TO REJ-REASON
+           WRITE REJECT-RECORD
+           IF NOT WS-REJECT-OK
+               DISPLAY 'ERROR: Unable to write reject record - '
+                   WS-REJECT-STATUS
+           END-IF.
+      *
+       2225-WRITE-INDEXED-MASTER.
+           MOVE DT-KEY TO IDX-KEY
+           MOVE DT-REF-CODE TO IDX-ALT-KEY
+           MOVE OUTPUT-RECORD(1:52) TO IDX-DATA
+           WRITE INDEXED-RECORD
+           IF WS-FILE-STATUS = '22'
+               REWRITE INDEXED-RECORD
+           END-IF
+           IF NOT WS-FILE-OK AND WS-FILE-STATUS NOT = '22'
+               PERFORM 8000-FILE-ERROR
+           END-IF.
       *
        2230-PROCESS-TRAILER.
-           DISPLAY 'Processing trailer record'.
+           DISPLAY 'Processing trailer record'
+           IF TR-EXPECTED-COUNT NOT = WS-RECORD-COUNT
+               MOVE 'Trailer record count out of balance' TO WS-MESSAGE
+               PERFORM 8000-FILE-ERROR
+           END-IF
+           IF TR-HASH-TOTAL NOT = WS-TOTAL-AMOUNT
+               MOVE 'Trailer hash total out of balance' TO WS-MESSAGE
+               PERFORM 8000-FILE-ERROR
+           END-IF.
       *
        2240-PROCESS-OTHER.
            IF INPUT-RECORD = SPACES
@@ -230,10 +529,27 @@
            END-IF.
       *
        2300-WRITE-RECORD.
-           WRITE OUTPUT-RECORD
-           IF NOT WS-FILE-OK
-               PERFORM 8000-FILE-ERROR
+           IF NOT WS-PARM-VALIDATE-ONLY AND NOT WS-SKIP-WRITE
+               WRITE OUTPUT-RECORD
+               IF NOT WS-FILE-OK
+                   PERFORM 8000-FILE-ERROR
+               END-IF
            END-IF.
+      *
+       2400-UPDATE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORD-COUNT TO CP-RECORD-COUNT
+           MOVE WS-TOTAL-AMOUNT TO CP-TOTAL-AMOUNT
+           MOVE WS-DEBIT-TOTAL TO CP-DEBIT-TOTAL
+           MOVE WS-CREDIT-TOTAL TO CP-CREDIT-TOTAL
+           MOVE WS-HEADER-COUNT TO CP-HEADER-COUNT
+           MOVE WS-DETAIL-COUNT TO CP-DETAIL-COUNT
+           MOVE WS-TRAILER-COUNT TO CP-TRAILER-COUNT
+           MOVE WS-OTHER-COUNT TO CP-OTHER-COUNT
+           MOVE WS-REJECT-COUNT TO CP-REJECT-COUNT
+           MOVE WS-ERROR-COUNT TO CP-ERROR-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
       *
       *----------------------------------------------------------------*
       * Table Operations
@@ -300,25 +616,140 @@
       *----------------------------------------------------------------*
        8000-FILE-ERROR.
            SET WS-ERROR-OCCURRED TO TRUE
-           STRING 'File error: ' DELIMITED BY SIZE
-                  WS-FILE-STATUS DELIMITED BY SIZE
-                  INTO WS-MESSAGE
-           END-STRING
+           IF WS-FILE-STATUS NOT = '00'
+               STRING 'File error: ' DELIMITED BY SIZE
+                      WS-FILE-STATUS DELIMITED BY SIZE
+                      INTO WS-MESSAGE
+               END-STRING
+           END-IF
            PERFORM 8100-DISPLAY-ERROR.
       *
        8100-DISPLAY-ERROR.
            ADD 1 TO WS-ERROR-COUNT
-           DISPLAY 'ERROR: ' WS-MESSAGE.
+           DISPLAY 'ERROR: ' WS-MESSAGE
+           MOVE WS-RECORD-COUNT TO ERR-RECORD-COUNT
+           MOVE INPUT-RECORD TO ERR-INPUT-IMAGE
+           MOVE WS-MESSAGE TO ERR-MESSAGE
+           MOVE WS-CURRENT-DATE TO ERR-DATE
+           MOVE WS-CURRENT-TIME TO ERR-TIME
+           WRITE ERROR-RECORD
+           IF NOT WS-ERROR-FILE-OK
+               DISPLAY 'ERROR: Unable to write error log record - '
+                   WS-ERROR-FILE-STATUS
+           END-IF.
       *
       *----------------------------------------------------------------*
       * Termination
       *----------------------------------------------------------------*
        9000-TERMINATE.
-           CLOSE INPUT-FILE OUTPUT-FILE
+           PERFORM 9100-WRITE-CONTROL-REPORT
+           PERFORM 9050-RESET-CHECKPOINT
+           CLOSE INPUT-FILE INDEXED-FILE ERROR-FILE
+               REPORT-FILE REJECT-FILE
+           IF NOT WS-PARM-VALIDATE-ONLY
+               CLOSE OUTPUT-FILE
+           END-IF
            DISPLAY 'Records processed: ' WS-RECORD-COUNT
            DISPLAY 'Errors encountered: ' WS-ERROR-COUNT
            DISPLAY 'Total amount: ' WS-TOTAL-AMOUNT
            DISPLAY 'Processing complete'.
+      *
+       9050-RESET-CHECKPOINT.
+           IF WS-FILE-EOF
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+       9100-WRITE-CONTROL-REPORT.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE 'UAST-GREP-TEST - CONTROL TOTAL REPORT' TO
+               REPORT-RECORD
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+                  '   RUN TIME: ' DELIMITED BY SIZE
+                  WS-CURRENT-TIME DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'HEADER RECORDS . . . . . . : ' DELIMITED BY SIZE
+                  WS-HEADER-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'DETAIL RECORDS . . . . . . : ' DELIMITED BY SIZE
+                  WS-DETAIL-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TRAILER RECORDS  . . . . . : ' DELIMITED BY SIZE
+                  WS-TRAILER-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'OTHER RECORDS  . . . . . . : ' DELIMITED BY SIZE
+                  WS-OTHER-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TOTAL RECORDS PROCESSED  . : ' DELIMITED BY SIZE
+                  WS-RECORD-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TOTAL DEBITS . . . . . . . : ' DELIMITED BY SIZE
+                  WS-DEBIT-TOTAL DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TOTAL CREDITS  . . . . . . : ' DELIMITED BY SIZE
+                  WS-CREDIT-TOTAL DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'NET TOTAL AMOUNT . . . . . : ' DELIMITED BY SIZE
+                  WS-TOTAL-AMOUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'ERRORS ENCOUNTERED . . . . : ' DELIMITED BY SIZE
+                  WS-ERROR-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'DETAIL RECORDS REJECTED . : ' DELIMITED BY SIZE
+                  WS-REJECT-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
       *
        9999-END-OF-PROGRAM.
            EXIT.
