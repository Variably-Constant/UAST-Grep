@@ -0,0 +1,356 @@
+      *================================================================*
+      * Item Master Maintenance
+      * Applies add/change/delete/reactivate transactions against the
+      * item master and produces a run activity report.
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UAST-Grep-ITMT.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2024-01-15.
+       DATE-COMPILED.
+       SECURITY. NONE.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO 'ITEMTRAN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      *
+           SELECT ITEM-MASTER ASSIGN TO 'ITEMMSTR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITM-ITEM-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+      *
+           SELECT REPORT-FILE ASSIGN TO 'ITEMRPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  TRANS-RECORD.
+           05  TRN-ACTION-CODE             PIC X(01).
+               88  TRN-ADD                 VALUE 'A'.
+               88  TRN-CHANGE               VALUE 'C'.
+               88  TRN-DELETE               VALUE 'D'.
+               88  TRN-REACTIVATE           VALUE 'R'.
+           05  TRN-ITEM-ID                 PIC 9(8).
+           05  TRN-ITEM-NAME               PIC X(30).
+           05  TRN-ITEM-VALUE              PIC 9(7)V99.
+           05  FILLER                      PIC X(32).
+      *
+       FD  ITEM-MASTER.
+       01  ITEM-MASTER-RECORD.
+           05  ITM-ITEM-ID                 PIC 9(8).
+           05  ITM-ITEM-NAME               PIC X(30).
+           05  ITM-ITEM-VALUE              PIC 9(7)V99.
+           05  ITM-ITEM-STATUS             PIC X.
+               88  ITM-ACTIVE              VALUE 'A'.
+               88  ITM-INACTIVE            VALUE 'I'.
+               88  ITM-DELETED             VALUE 'D'.
+      *
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                   PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Status and Flags
+      *----------------------------------------------------------------*
+       01  WS-STATUS-FLAGS.
+           05  WS-FILE-STATUS              PIC XX VALUE SPACES.
+               88  WS-FILE-OK              VALUE '00'.
+               88  WS-FILE-EOF             VALUE '10'.
+           05  WS-MASTER-STATUS            PIC XX VALUE SPACES.
+               88  WS-MASTER-OK            VALUE '00'.
+               88  WS-MASTER-NOT-FOUND     VALUE '23'.
+           05  WS-REPORT-STATUS            PIC XX VALUE SPACES.
+               88  WS-REPORT-OK            VALUE '00'.
+           05  WS-PROCESSING-FLAG          PIC 9 VALUE 0.
+               88  WS-CONTINUE             VALUE 0.
+               88  WS-STOP                 VALUE 1.
+      *
+      *----------------------------------------------------------------*
+      * Counters and Accumulators
+      *----------------------------------------------------------------*
+       01  WS-COUNTERS.
+           05  WS-TRANS-COUNT              PIC 9(6) VALUE 0.
+           05  WS-ADDED-COUNT              PIC 9(6) VALUE 0.
+           05  WS-CHANGED-COUNT            PIC 9(6) VALUE 0.
+           05  WS-DELETED-COUNT            PIC 9(6) VALUE 0.
+           05  WS-REACTIVATED-COUNT        PIC 9(6) VALUE 0.
+           05  WS-REJECTED-COUNT           PIC 9(6) VALUE 0.
+      *
+      *----------------------------------------------------------------*
+      * Working Variables
+      *----------------------------------------------------------------*
+       01  WS-WORK-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR                 PIC 9(4).
+               10  WS-MONTH                PIC 9(2).
+               10  WS-DAY                  PIC 9(2).
+           05  WS-CURRENT-TIME.
+               10  WS-HOUR                 PIC 9(2).
+               10  WS-MINUTE               PIC 9(2).
+               10  WS-SECOND               PIC 9(2).
+           05  WS-ACTION-DESC               PIC X(12).
+           05  WS-MESSAGE                  PIC X(80).
+      *
+      *----------------------------------------------------------------*
+      * Activity Report Line Layout
+      *----------------------------------------------------------------*
+       01  WS-ACTIVITY-LINE.
+           05  WS-AL-ITEM-ID               PIC 9(8).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-AL-ACTION                PIC X(12).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-AL-ITEM-NAME             PIC X(30).
+           05  FILLER                      PIC X(26) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *================================================================*
+      * Main Program Flow
+      *================================================================*
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * Initialization
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           INITIALIZE WS-COUNTERS
+           INITIALIZE WS-WORK-FIELDS
+           PERFORM 1100-GET-CURRENT-DATE
+           PERFORM 1200-OPEN-FILES.
+      *
+       1100-GET-CURRENT-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+      *
+       1200-OPEN-FILES.
+           OPEN INPUT TRANS-FILE
+           IF NOT WS-FILE-OK
+               MOVE 'Error opening transaction file' TO WS-MESSAGE
+               PERFORM 8100-DISPLAY-ERROR
+           END-IF.
+      *
+           OPEN I-O ITEM-MASTER
+           IF WS-MASTER-STATUS = '35'
+               OPEN OUTPUT ITEM-MASTER
+               CLOSE ITEM-MASTER
+               OPEN I-O ITEM-MASTER
+           END-IF
+           IF NOT WS-MASTER-OK
+               MOVE 'Error opening item master' TO WS-MESSAGE
+               PERFORM 8100-DISPLAY-ERROR
+           END-IF.
+      *
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+               MOVE 'Error opening report file' TO WS-MESSAGE
+               PERFORM 8100-DISPLAY-ERROR
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      * Main Processing
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANSACTIONS.
+           SET WS-CONTINUE TO TRUE
+           PERFORM UNTIL WS-STOP OR WS-FILE-EOF
+               PERFORM 2100-READ-TRANSACTION
+               IF WS-FILE-OK
+                   PERFORM 2200-APPLY-TRANSACTION
+               END-IF
+           END-PERFORM.
+      *
+       2100-READ-TRANSACTION.
+           READ TRANS-FILE INTO TRANS-RECORD
+               AT END SET WS-STOP TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TRANS-COUNT
+           END-READ.
+      *
+       2200-APPLY-TRANSACTION.
+           MOVE TRN-ITEM-ID TO ITM-ITEM-ID
+           READ ITEM-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+      *
+           IF NOT WS-MASTER-OK AND NOT WS-MASTER-NOT-FOUND
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE 'Item master I/O error - transaction rejected' TO
+                   WS-MESSAGE
+               PERFORM 8100-DISPLAY-ERROR
+           ELSE
+               EVALUATE TRUE
+                   WHEN TRN-ADD
+                       PERFORM 2210-APPLY-ADD
+                   WHEN TRN-CHANGE
+                       PERFORM 2220-APPLY-CHANGE
+                   WHEN TRN-DELETE
+                       PERFORM 2230-APPLY-DELETE
+                   WHEN TRN-REACTIVATE
+                       PERFORM 2240-APPLY-REACTIVATE
+                   WHEN OTHER
+                       ADD 1 TO WS-REJECTED-COUNT
+                       MOVE 'Unknown transaction action code' TO
+                           WS-MESSAGE
+                       PERFORM 8100-DISPLAY-ERROR
+               END-EVALUATE
+           END-IF.
+      *
+       2210-APPLY-ADD.
+           IF WS-MASTER-NOT-FOUND
+               MOVE TRN-ITEM-ID TO ITM-ITEM-ID
+               MOVE TRN-ITEM-NAME TO ITM-ITEM-NAME
+               MOVE TRN-ITEM-VALUE TO ITM-ITEM-VALUE
+               SET ITM-ACTIVE TO TRUE
+               WRITE ITEM-MASTER-RECORD
+               ADD 1 TO WS-ADDED-COUNT
+               MOVE 'ADDED' TO WS-ACTION-DESC
+               PERFORM 2300-WRITE-ACTIVITY-LINE
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE 'Add rejected - item already on master' TO
+                   WS-MESSAGE
+               PERFORM 8100-DISPLAY-ERROR
+           END-IF.
+      *
+       2220-APPLY-CHANGE.
+           IF WS-MASTER-OK
+               MOVE TRN-ITEM-NAME TO ITM-ITEM-NAME
+               MOVE TRN-ITEM-VALUE TO ITM-ITEM-VALUE
+               REWRITE ITEM-MASTER-RECORD
+               ADD 1 TO WS-CHANGED-COUNT
+               MOVE 'CHANGED' TO WS-ACTION-DESC
+               PERFORM 2300-WRITE-ACTIVITY-LINE
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE 'Change rejected - item not on master' TO
+                   WS-MESSAGE
+               PERFORM 8100-DISPLAY-ERROR
+           END-IF.
+      *
+       2230-APPLY-DELETE.
+           IF WS-MASTER-OK
+               SET ITM-DELETED TO TRUE
+               REWRITE ITEM-MASTER-RECORD
+               ADD 1 TO WS-DELETED-COUNT
+               MOVE 'DELETED' TO WS-ACTION-DESC
+               PERFORM 2300-WRITE-ACTIVITY-LINE
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE 'Delete rejected - item not on master' TO
+                   WS-MESSAGE
+               PERFORM 8100-DISPLAY-ERROR
+           END-IF.
+      *
+       2240-APPLY-REACTIVATE.
+           IF WS-MASTER-OK
+               SET ITM-ACTIVE TO TRUE
+               REWRITE ITEM-MASTER-RECORD
+               ADD 1 TO WS-REACTIVATED-COUNT
+               MOVE 'REACTIVATED' TO WS-ACTION-DESC
+               PERFORM 2300-WRITE-ACTIVITY-LINE
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE 'Reactivate rejected - item not on master' TO
+                   WS-MESSAGE
+               PERFORM 8100-DISPLAY-ERROR
+           END-IF.
+      *
+       2300-WRITE-ACTIVITY-LINE.
+           MOVE SPACES TO WS-ACTIVITY-LINE
+           MOVE TRN-ITEM-ID TO WS-AL-ITEM-ID
+           MOVE WS-ACTION-DESC TO WS-AL-ACTION
+           MOVE TRN-ITEM-NAME TO WS-AL-ITEM-NAME
+           MOVE WS-ACTIVITY-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+      *
+      *----------------------------------------------------------------*
+      * Error Handling
+      *----------------------------------------------------------------*
+       8100-DISPLAY-ERROR.
+           DISPLAY 'ERROR: ' WS-MESSAGE.
+      *
+      *----------------------------------------------------------------*
+      * Termination
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE 'ITEM MASTER MAINTENANCE - ACTIVITY REPORT' TO
+               REPORT-RECORD
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  WS-CURRENT-DATE DELIMITED BY SIZE
+                  '   RUN TIME: ' DELIMITED BY SIZE
+                  WS-CURRENT-TIME DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TRANSACTIONS READ . . . . : ' DELIMITED BY SIZE
+                  WS-TRANS-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'ITEMS ADDED  . . . . . . . : ' DELIMITED BY SIZE
+                  WS-ADDED-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'ITEMS CHANGED  . . . . . . : ' DELIMITED BY SIZE
+                  WS-CHANGED-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'ITEMS DELETED  . . . . . . : ' DELIMITED BY SIZE
+                  WS-DELETED-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'ITEMS REACTIVATED  . . . . : ' DELIMITED BY SIZE
+                  WS-REACTIVATED-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TRANSACTIONS REJECTED  . . : ' DELIMITED BY SIZE
+                  WS-REJECTED-COUNT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+      *
+           CLOSE TRANS-FILE ITEM-MASTER REPORT-FILE
+           DISPLAY 'Item master maintenance complete'.
+      *
+       9999-END-OF-PROGRAM.
+           EXIT.
